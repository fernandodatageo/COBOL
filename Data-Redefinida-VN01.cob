@@ -1,40 +1,839 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DATA REDEFINIDA.
-      *********************************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR  = LUIS FERNANDO LAZANHA
-      * OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
-      * UTILIZAR VARIAVEIS TIPO TABELA - REDEFINE
-      * DATA    = 26/06/2021
-      *********************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-MESES-EXTENSO.
-           02 FILLER PIC X(03) VALUE 'JAN'.
-           02 FILLER PIC X(03) VALUE 'FEV'.
-           02 FILLER PIC X(03) VALUE 'MAR'.
-           02 FILLER PIC X(03) VALUE 'ABR'.
-           02 FILLER PIC X(03) VALUE 'MAI'.
-           02 FILLER PIC X(03) VALUE 'JUN'.
-           02 FILLER PIC X(03) VALUE 'JUL'.
-           02 FILLER PIC X(03) VALUE 'AGO'.
-           02 FILLER PIC X(03) VALUE 'SET'.
-           02 FILLER PIC X(03) VALUE 'OUT'.
-           02 FILLER PIC X(03) VALUE 'NOV'.
-           02 FILLER PIC X(03) VALUE 'DEZ'.
-      ***************************************
-       01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
-           02 WRK-MES PIC X(03) OCCURS 12 TIMES.
-
-       01 DATASYS.
-           02 ANOSYS PIC 9(04) VALUE ZEROS.
-           02 MESSYS PIC 9(02) VALUE ZEROS.
-           02 DIASYS PIC 9(02) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-           ACCEPT DATASYS FROM DATE YYYYMMDD.
-           DISPLAY 'DATA: ' DIASYS ' DE ' WRK-MES(MESSYS)
-                   ' DE '   ANOSYS.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DATA-REDEFINIDA.
+000030 AUTHOR.        LUIS FERNANDO LAZANHA.
+000040 INSTALLATION.  CENTRO DE PROCESSAMENTO DE DADOS.
+000050 DATE-WRITTEN.  26/06/2021.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* AREA DE COMENTARIOS - REMARKS
+000090* OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA, POR EXTENSO,
+000100* UTILIZANDO VARIAVEIS TIPO TABELA - REDEFINE.
+000110*
+000120* HISTORICO DE ALTERACOES
+000130* DATA       AUTOR   DESCRICAO
+000140* ---------- ------- ------------------------------------------
+000150* 26/06/2021 LFL     VERSAO ORIGINAL.
+000160* 09/08/2026 LFL     INCLUIDO NOME DO DIA DA SEMANA POR EXTENSO
+000170*                    NA LINHA DE DATA (WRK-DIAS-EXTENSO) E A
+000180*                    ROTINA DE CALCULO DO DIA DA SEMANA.
+000190*                    CORRIGIDO PROGRAM-ID (CONTINHA ESPACO).
+000200* 09/08/2026 LFL     INCLUIDO CALENDARIO DE FERIADOS (HOLIDAY-
+000210*                    FILE) E VERIFICACAO DE DIA UTIL, COM
+000220*                    RETURN-CODE 4 QUANDO A DATA NAO E UTIL.
+000230* 09/08/2026 LFL     INCLUIDO MODO DE SAIDA COM O MES POR
+000240*                    EXTENSO EM PORTUGUES OU INGLES, SELECIONADO
+000250*                    PELO CARTAO DE PARAMETROS (SYSIN).
+000260* 09/08/2026 LFL     INCLUIDA GRAVACAO DA TRILHA DE AUDITORIA
+000270*                    (AUDIT-LOG) A CADA EXECUCAO.
+000280* 09/08/2026 LFL     INCLUIDO CONTROLE DE PERIODO FISCAL
+000290*                    (PERIOD-CTL) COM AVANCO AUTOMATICO DE
+000300*                    PERIODO/ANO QUANDO A DATA DO SISTEMA
+000310*                    ULTRAPASSA O FECHAMENTO CORRENTE.
+000320* 09/08/2026 LFL     INCLUIDA VALIDACAO DE MESSYS/DIASYS ANTES
+000330*                    DO CALCULO DO DIA DA SEMANA, COM TABELA DE
+000340*                    MENSAGENS E RETURN-CODE 8 EM CASO DE ERRO.
+000350* 09/08/2026 LFL     INCLUIDA DATA DE REPROCESSAMENTO OPCIONAL
+000360*                    NO CARTAO DE PARAMETROS, EM SUBSTITUICAO A
+000370*                    DATA DO SISTEMA OPERACIONAL.
+000380* 09/08/2026 LFL     INCLUIDO RELATORIO DATERPT COM CABECALHO E
+000390*                    CONTROLE DE PAGINA/LINHA, E COPYBOOKS
+000400*                    DATECOPY/DATECALC PARA CONVERSAO DA DATA DO
+000410*                    SISTEMA PARA OS FORMATOS JULIANO E US.
+000420* 09/08/2026 LFL     INCLUIDO CHECKPOINT DA DATA DE PROCESSAMENTO
+000430*                    (RESTART-CTL), GRAVADO NA PRIMEIRA EXECUCAO
+000440*                    DO CICLO DE LOTE E RELIDO NOS REINICIOS, PARA
+000450*                    MANTER A MESMA DATA-BASE EM TODAS AS ETAPAS
+000460*                    DO CICLO MESMO APOS A VIRADA DE MEIA-NOITE.
+000470*****************************************************************
+000480 ENVIRONMENT DIVISION.
+000490 CONFIGURATION SECTION.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT HOLIDAY-FILE ASSIGN TO HOLIDFL
+000530         ORGANIZATION IS INDEXED
+000540         ACCESS MODE IS DYNAMIC
+000550         RECORD KEY IS HOL-CHAVE-DATA
+000560         FILE STATUS IS WRK-FS-HOLIDAY.
+000570     SELECT OPTIONAL PARM-CARD ASSIGN TO SYSIN
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WRK-FS-PARM.
+000600     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+000610     ORGANIZATION IS SEQUENTIAL
+000620     FILE STATUS IS WRK-FS-AUDIT.
+000630     SELECT PERIOD-CTL ASSIGN TO PERIODFL
+000640         ORGANIZATION IS INDEXED
+000650         ACCESS MODE IS DYNAMIC
+000660         RECORD KEY IS PCTL-CHAVE
+000670         FILE STATUS IS WRK-FS-PERIOD.
+000680     SELECT RESTART-CTL ASSIGN TO RESTARTF
+000690         ORGANIZATION IS INDEXED
+000700         ACCESS MODE IS DYNAMIC
+000710         RECORD KEY IS RCTL-CHAVE
+000720         FILE STATUS IS WRK-FS-RESTART.
+000730     SELECT DATERPT ASSIGN TO DATERPT
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WRK-FS-DATERPT.
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780*****************************************************************
+000790* HOLIDAY-FILE - CALENDARIO DE FERIADOS E DIAS NAO UTEIS,       *
+000800*     CHAVEADO POR DATA NO FORMATO AAAAMMDD.                    *
+000810*****************************************************************
+000820 FD  HOLIDAY-FILE
+000830     LABEL RECORD IS STANDARD.
+000840 01  HOLIDAY-RECORD.
+000850     02  HOL-CHAVE-DATA      PIC 9(08).
+000860     02  HOL-DESCRICAO       PIC X(40).
+000870*****************************************************************
+000880* PARM-CARD - CARTAO DE PARAMETROS DE ENTRADA (SYSIN), USADO    *
+000890*     PARA SELECIONAR O IDIOMA DE SAIDA DO MES POR EXTENSO E,   *
+000900*     OPCIONALMENTE, FORNECER UMA DATA DE REPROCESSAMENTO NO    *
+000910*     FORMATO AAAAMMDD EM SUBSTITUICAO A DATA DO SISTEMA        *
+000920*     OPERACIONAL (RETRANSMISSAO DE UM DIA UTIL ANTERIOR).      *
+000930*****************************************************************
+000940 FD  PARM-CARD
+000950     LABEL RECORD IS OMITTED.
+000960 01  PARM-CARD-REG.
+000970     02  PARM-IDIOMA         PIC X(02).
+000980     02  PARM-DATA-REPROC    PIC 9(08).
+000990     02  FILLER              PIC X(68).
+001000*****************************************************************
+001010* AUDIT-LOG - TRILHA DE AUDITORIA COM A DATA DO SISTEMA USADA   *
+001020*     POR CADA EXECUCAO DESTE PROGRAMA.                        *
+001030*****************************************************************
+001040 FD  AUDIT-LOG
+001050     LABEL RECORD IS STANDARD.
+001060 01  AUDIT-LOG-RECORD.
+001070     02  AUDIT-PROGRAMA      PIC X(20).
+001080     02  AUDIT-ANO-SISTEMA   PIC 9(04).
+001090     02  AUDIT-MES-SISTEMA   PIC 9(02).
+001100     02  AUDIT-DIA-SISTEMA   PIC 9(02).
+001110     02  AUDIT-DATA-EXECUCAO PIC 9(08).
+001120     02  AUDIT-HORA-EXECUCAO PIC 9(08).
+001130*****************************************************************
+001140* PERIOD-CTL - CONTROLE DE PERIODO FISCAL CORRENTE. REGISTRO    *
+001150*     UNICO, CHAVEADO POR PCTL-CHAVE, COM O ANO/PERIODO FISCAL  *
+001160*     CORRENTES E A DATA DE FECHAMENTO DO PERIODO.               *
+001170*****************************************************************
+001180 FD  PERIOD-CTL
+001190     LABEL RECORD IS STANDARD.
+001200 01  PERIOD-CTL-RECORD.
+001210     02  PCTL-CHAVE          PIC X(08).
+001220     02  PCTL-ANO-FISCAL     PIC 9(04).
+001230     02  PCTL-PERIODO-FISCAL PIC 9(02).
+001240     02  PCTL-DATA-FIM       PIC 9(08).
+001250*****************************************************************
+001260* RESTART-CTL - CHECKPOINT DA DATA DE PROCESSAMENTO DO CICLO DE  *
+001270*     LOTE CORRENTE (WRK-CHAVE-RESTART). REGISTRO UNICO, GRAVADO *
+001280*     NA PRIMEIRA EXECUCAO DO CICLO E RELIDO NAS EXECUCOES DE    *
+001290*     REINICIO (INCLUSIVE APOS A VIRADA DE MEIA-NOITE), PARA QUE *
+001300*     TODAS AS ETAPAS DO MESMO CICLO PROCESSEM A MESMA DATA.     *
+001310*****************************************************************
+001320 FD  RESTART-CTL
+001330     LABEL RECORD IS STANDARD.
+001340 01  RESTART-CTL-RECORD.
+001350     02  RCTL-CHAVE          PIC X(08).
+001360     02  RCTL-ANO-CICLO      PIC 9(04).
+001370     02  RCTL-MES-CICLO      PIC 9(02).
+001380     02  RCTL-DIA-CICLO      PIC 9(02).
+001390*****************************************************************
+001400* DATERPT - RELATORIO IMPRESSO DA DATA DE PROCESSAMENTO, COM     *
+001410*     CABECALHO DE EMPRESA/PROGRAMA E CONTROLE DE PAGINA/LINHA.  *
+001420*****************************************************************
+001430 FD  DATERPT
+001440     LABEL RECORD IS OMITTED
+001450     RECORD CONTAINS 132 CHARACTERS.
+001460 01  DATERPT-LINE                PIC X(132).
+001470 WORKING-STORAGE SECTION.
+001480*****************************************************************
+001490* DATASYS E AS TABELAS DE MESES POR EXTENSO (ABREVIATURA, PT E   *
+001500* EN) VEM DO COPYBOOK COMUM DATECOPY, QUE TAMBEM TRAZ OS CAMPOS  *
+001510* DE DATA CONVERTIDA (JULIANO E FORMATO US) POVOADOS POR         *
+001520* DATECALC (VER 4700-CALCULAR-DATA-JULIANA-US).                 *
+001530*****************************************************************
+001540     COPY DATECOPY.
+001550*****************************************************************
+001560* TABELA DE DIAS DA SEMANA POR EXTENSO
+001570*****************************************************************
+001580 01  WRK-DIAS-EXTENSO.
+001590     02  FILLER              PIC X(13) VALUE 'SEGUNDA-FEIRA'.
+001600     02  FILLER              PIC X(13) VALUE 'TERCA-FEIRA  '.
+001610     02  FILLER              PIC X(13) VALUE 'QUARTA-FEIRA '.
+001620     02  FILLER              PIC X(13) VALUE 'QUINTA-FEIRA '.
+001630     02  FILLER              PIC X(13) VALUE 'SEXTA-FEIRA  '.
+001640     02  FILLER              PIC X(13) VALUE 'SABADO       '.
+001650     02  FILLER              PIC X(13) VALUE 'DOMINGO      '.
+001660 01  WRK-DIAS REDEFINES WRK-DIAS-EXTENSO.
+001670     02  WRK-DIA-SEMANA      PIC X(13) OCCURS 7 TIMES.
+001680*****************************************************************
+001690* AREA DE TRABALHO DO CALCULO DO DIA DA SEMANA (CONGRUENCIA
+001700* DE ZELLER, VARIANTE SEM SUBTRACAO, VALIDA PARA O CALENDARIO
+001710* GREGORIANO).
+001720*****************************************************************
+001730 77  WRK-ZEL-ANO             PIC 9(04).
+001740 77  WRK-ZEL-MES             PIC 9(02).
+001750 77  WRK-ZEL-SECULO          PIC 9(02).
+001760 77  WRK-ZEL-ANO-SECULO      PIC 9(02).
+001770 77  WRK-ZEL-TERMO1          PIC 9(04).
+001780 77  WRK-ZEL-TERMO1-AUX      PIC 9(06).
+001790 77  WRK-ZEL-TERMO2          PIC 9(04).
+001800 77  WRK-ZEL-TERMO3          PIC 9(04).
+001810 77  WRK-ZEL-SOMA            PIC 9(06).
+001820 77  WRK-ZEL-RESTO           PIC 9(02).
+001830 77  WRK-ZEL-QUOCIENTE       PIC 9(06).
+001840 77  WRK-IND-DIA-SEMANA      PIC 9(01).
+001850*****************************************************************
+001860* AREA DE TRABALHO DO CALENDARIO DE DIAS UTEIS
+001870*****************************************************************
+001880 77  WRK-FS-HOLIDAY          PIC X(02) VALUE '00'.
+001890     88  FS-HOLIDAY-OK               VALUE '00'.
+001900     88  FS-HOLIDAY-NAO-ENCONTRADO   VALUE '23'.
+001910     88  FS-HOLIDAY-ARQ-INEXISTENTE  VALUE '35'.
+001920 77  WRK-DATASYS-NUM       PIC 9(08).
+001930 01  WRK-SWITCHES.
+001940     02  WRK-SW-DIA-UTIL     PIC X(01) VALUE 'S'.
+001950         88  DIA-E-UTIL              VALUE 'S'.
+001960         88  DIA-NAO-E-UTIL          VALUE 'N'.
+001970     02  WRK-SW-FIM-SEMANA   PIC X(01) VALUE 'N'.
+001980         88  EH-FIM-DE-SEMANA        VALUE 'S'.
+001990     02  WRK-SW-FERIADO      PIC X(01) VALUE 'N'.
+002000         88  EH-FERIADO              VALUE 'S'.
+002010     02  WRK-SW-CALENDARIO   PIC X(01) VALUE 'N'.
+002020         88  CALENDARIO-DISPONIVEL    VALUE 'S'.
+002030*****************************************************************
+002040* AREA DE TRABALHO DO CARTAO DE PARAMETROS (SYSIN)
+002050*****************************************************************
+002060 77  WRK-FS-PARM             PIC X(02) VALUE '00'.
+002070     88  FS-PARM-OK                  VALUE '00'.
+002080     88  FS-PARM-FIM                 VALUE '10'.
+002090     88  FS-PARM-ARQ-INEXISTENTE     VALUE '35'.
+002100 01  WRK-PARAMETROS.
+002110     02  WRK-SW-IDIOMA       PIC X(02) VALUE SPACES.
+002120         88  IDIOMA-ABREVIADO        VALUE SPACES.
+002130         88  IDIOMA-PORTUGUES-LONGO  VALUE 'PT'.
+002140         88  IDIOMA-INGLES-LONGO     VALUE 'EN'.
+002150     02  WRK-SW-REPROC       PIC X(01) VALUE 'N'.
+002160         88  HA-DATA-REPROC          VALUE 'S'.
+002170 01  WRK-DATA-REPROC         PIC 9(08) VALUE ZEROS.
+002180 01  WRK-DATA-REPROC-R REDEFINES WRK-DATA-REPROC.
+002190     02  WRK-REPROC-ANO      PIC 9(04).
+002200     02  WRK-REPROC-MES      PIC 9(02).
+002210     02  WRK-REPROC-DIA      PIC 9(02).
+002220*****************************************************************
+002230* AREA DE TRABALHO DA TRILHA DE AUDITORIA
+002240*****************************************************************
+002250 77  WRK-FS-AUDIT             PIC X(02) VALUE '00'.
+002260     88  FS-AUDIT-OK                 VALUE '00'.
+002270     88  FS-AUDIT-ARQ-INEXISTENTE    VALUE '35'.
+002280 01  WRK-CARIMBO-EXECUCAO.
+002290     02  WRK-CE-DATA         PIC 9(08).
+002300     02  WRK-CE-HORA         PIC 9(08).
+002310*****************************************************************
+002320* AREA DE TRABALHO DO CALCULO DE ULTIMO DIA DO MES. WRK-ANO-REF  *
+002330* E WRK-MES-REF SAO PREENCHIDOS PELO CHAMADOR ANTES DO PERFORM   *
+002340* 4500. A TABELA DE DIAS POR MES E O CALCULO DE ANO BISSEXTO SAO*
+002350* OS DO COPYBOOK DATECOPY/DATECALC (DATECOPY-DIAS-MES,          *
+002360* DATECOPY-ANO-CALC, 4690-VERIFICAR-BISSEXTO-DATECOPY), PARA    *
+002370* NAO MANTER UMA SEGUNDA TABELA/CALCULO EM PARALELO.            *
+002380*****************************************************************
+002390 77  WRK-ANO-REF             PIC 9(04).
+002400 77  WRK-MES-REF             PIC 9(02).
+002410 77  WRK-ULT-DIA-MES         PIC 9(02).
+002420*****************************************************************
+002430* AREA DE TRABALHO DO CONTROLE DE PERIODO FISCAL
+002440*****************************************************************
+002450 77  WRK-FS-PERIOD           PIC X(02) VALUE '00'.
+002460     88  FS-PERIOD-OK                VALUE '00'.
+002470     88  FS-PERIOD-NAO-ENCONTRADO    VALUE '23'.
+002480     88  FS-PERIOD-ARQ-INEXISTENTE   VALUE '35'.
+002490 77  WRK-CHAVE-PERIODO       PIC X(08) VALUE 'PERIODO1'.
+002500*****************************************************************
+002510* AREA DE TRABALHO DO CHECKPOINT DE REINICIO DO CICLO DE LOTE
+002520*****************************************************************
+002530 77  WRK-FS-RESTART          PIC X(02) VALUE '00'.
+002540     88  FS-RESTART-OK               VALUE '00'.
+002550     88  FS-RESTART-NAO-ENCONTRADO   VALUE '23'.
+002560     88  FS-RESTART-ARQ-INEXISTENTE  VALUE '35'.
+002570 77  WRK-CHAVE-RESTART       PIC X(08) VALUE 'CICLO001'.
+002580*****************************************************************
+002590* AREA DE TRABALHO DA VALIDACAO DA DATA DO SISTEMA
+002600*****************************************************************
+002610 01  WRK-TAB-ERROS.
+002620     02  FILLER              PIC X(40)
+002630         VALUE 'MESSYS FORA DA FAIXA VALIDA (01-12)'.
+002640     02  FILLER              PIC X(40)
+002650         VALUE 'DIASYS INVALIDO PARA O MES/ANO INFORMADO'.
+002660 01  WRK-TAB-ERROS-R REDEFINES WRK-TAB-ERROS.
+002670     02  WRK-MSG-ERRO        PIC X(40) OCCURS 2 TIMES.
+002680 77  WRK-COD-ERRO            PIC 9(02).
+002690 01  WRK-SW-DATA-SISTEMA     PIC X(01) VALUE 'S'.
+002700     88  DATA-SISTEMA-VALIDA         VALUE 'S'.
+002710     88  DATA-SISTEMA-INVALIDA       VALUE 'N'.
+002720*****************************************************************
+002730* AREA DE TRABALHO DO RELATORIO DATERPT
+002740*****************************************************************
+002750 77  WRK-FS-DATERPT          PIC X(02) VALUE '00'.
+002760     88  FS-DATERPT-OK               VALUE '00'.
+002770 77  WRK-NUM-PAGINA          PIC 9(04) VALUE ZEROS.
+002780 77  WRK-NUM-LINHA           PIC 9(02) VALUE ZEROS.
+002790 77  WRK-MAX-LINHAS-PAGINA   PIC 9(02) VALUE 55.
+002800 01  WRK-LINHA-SAIDA         PIC X(132).
+002810 01  WRK-CAB-RELATORIO-1.
+002820     02  FILLER              PIC X(01) VALUE SPACES.
+002830     02  FILLER              PIC X(33)
+002840         VALUE 'CENTRO DE PROCESSAMENTO DE DADOS'.
+002850     02  FILLER              PIC X(78) VALUE SPACES.
+002860     02  FILLER              PIC X(08) VALUE 'PAGINA: '.
+002870     02  WRK-CAB-PAGINA      PIC ZZZ9.
+002880     02  FILLER              PIC X(08) VALUE SPACES.
+002890 01  WRK-CAB-RELATORIO-2.
+002900     02  FILLER              PIC X(01) VALUE SPACES.
+002910     02  FILLER              PIC X(10) VALUE 'PROGRAMA: '.
+002920     02  FILLER              PIC X(20) VALUE 'DATA-REDEFINIDA'.
+002930     02  FILLER              PIC X(20) VALUE SPACES.
+002940     02  FILLER              PIC X(20)
+002950         VALUE 'DATA PROCESSAMENTO: '.
+002960     02  WRK-CAB-DATA-EXEC   PIC 9999/99/99.
+002970     02  FILLER              PIC X(51) VALUE SPACES.
+002980 01  WRK-CAB-RELATORIO-3.
+002990     02  FILLER              PIC X(01) VALUE SPACES.
+003000     02  FILLER              PIC X(131) VALUE ALL '-'.
+003010 01  WRK-LINHA-DATA.
+003020     02  FILLER              PIC X(01) VALUE SPACES.
+003030     02  WRK-LD-TEXTO        PIC X(60) VALUE SPACES.
+003040     02  FILLER              PIC X(71) VALUE SPACES.
+003050 77  WRK-LD-DIA-SEMANA       PIC X(13).
+003060 77  WRK-LD-MES              PIC X(10).
+003070 01  WRK-LINHA-AVISO.
+003080     02  FILLER              PIC X(01) VALUE SPACES.
+003090     02  WRK-LA-TEXTO        PIC X(60).
+003100     02  FILLER              PIC X(71) VALUE SPACES.
+003110 PROCEDURE DIVISION.
+003120*****************************************************************
+003130* 0000-MAINLINE                                                *
+003140*****************************************************************
+003150 0000-MAINLINE.
+003160     PERFORM 0500-OBTER-PARAMETROS
+003170         THRU 0500-OBTER-PARAMETROS-EXIT.
+003180     PERFORM 1000-OBTER-DATA-SISTEMA
+003190         THRU 1000-OBTER-DATA-SISTEMA-EXIT.
+003200     PERFORM 1500-VALIDAR-DATA-SISTEMA
+003210         THRU 1500-VALIDAR-DATA-SISTEMA-EXIT.
+003220     IF DATA-SISTEMA-INVALIDA
+003230         PERFORM 8600-GRAVAR-AUDITORIA
+003240             THRU 8600-GRAVAR-AUDITORIA-EXIT
+003250         GO TO 9999-FIM
+003260     END-IF.
+003270     PERFORM 2000-CALCULAR-DIA-SEMANA
+003280         THRU 2000-CALCULAR-DIA-SEMANA-EXIT.
+003290     PERFORM 4700-CALCULAR-DATA-JULIANA-US
+003300         THRU 4700-CALCULAR-DATA-JULIANA-US-EXIT.
+003310     PERFORM 2500-VERIFICAR-DIA-UTIL
+003320         THRU 2500-VERIFICAR-DIA-UTIL-EXIT.
+003330     PERFORM 7000-CONTROLE-PERIODO-FISCAL
+003340         THRU 7000-CONTROLE-PERIODO-FISCAL-EXIT.
+003350     PERFORM 3000-EXIBIR-DATA
+003360         THRU 3000-EXIBIR-DATA-EXIT.
+003370     PERFORM 8600-GRAVAR-AUDITORIA
+003380         THRU 8600-GRAVAR-AUDITORIA-EXIT.
+003390     GO TO 9999-FIM.
+003400 0000-MAINLINE-EXIT.
+003410     EXIT.
+003420*****************************************************************
+003430* 0500-OBTER-PARAMETROS                                        *
+003440*     LE, QUANDO PRESENTE, O CARTAO DE PARAMETROS (SYSIN) COM   *
+003450*     O IDIOMA DE SAIDA DO MES POR EXTENSO (PT/EN) E, QUANDO    *
+003460*     INFORMADA, A DATA DE REPROCESSAMENTO (AAAAMMDD) QUE       *
+003470*     SUBSTITUI A DATA DO SISTEMA OPERACIONAL EM 1000. NA       *
+003480*     AUSENCIA DO CARTAO OU DO DD SYSIN, PERMANECE O MODO       *
+003490*     ABREVIADO (JAN, FEV, ...) E A DATA E OBTIDA DO SISTEMA.   *
+003500*****************************************************************
+003510 0500-OBTER-PARAMETROS.
+003520     OPEN INPUT PARM-CARD.
+003530     IF FS-PARM-OK
+003540         READ PARM-CARD
+003550             AT END
+003560                 CONTINUE
+003570         END-READ
+003580         IF FS-PARM-OK
+003590             IF PARM-IDIOMA = 'PT' OR PARM-IDIOMA = 'EN'
+003600                 MOVE PARM-IDIOMA TO WRK-SW-IDIOMA
+003610             END-IF
+003620             IF PARM-DATA-REPROC NOT = ZEROS
+003630                 MOVE PARM-DATA-REPROC TO WRK-DATA-REPROC
+003640                 SET HA-DATA-REPROC TO TRUE
+003650             END-IF
+003660         END-IF
+003670         CLOSE PARM-CARD
+003680     END-IF.
+003690 0500-OBTER-PARAMETROS-EXIT.
+003700     EXIT.
+003710*****************************************************************
+003720* 1000-OBTER-DATA-SISTEMA                                      *
+003730*     OBTEM A DATA DE PROCESSAMENTO DO CICLO DE LOTE CORRENTE.   *
+003740*     QUANDO HOUVER DATA DE REPROCESSAMENTO NO CARTAO DE         *
+003750*     PARAMETROS (VER 0500), ESTA PREVALECE SOBRE QUALQUER       *
+003760*     OUTRA FONTE, DESDE QUE VALIDA (1500) - SO ENTAO O          *
+003770*     CHECKPOINT DE REINICIO E ATUALIZADO PARA ELA (1760), PARA  *
+003780*     NAO GRAVAR NO CHECKPOINT DO CICLO UMA DATA DE              *
+003790*     REPROCESSAMENTO INVALIDA; CASO CONTRARIO, USA-SE O         *
+003800*     CHECKPOINT DO CICLO DE LOTE JA EM ANDAMENTO, QUANDO        *
+003810*     HOUVER, OU A DATA DO SISTEMA OPERACIONAL NA PRIMEIRA       *
+003820*     EXECUCAO DO CICLO (1700).                                  *
+003830*****************************************************************
+003840 1000-OBTER-DATA-SISTEMA.
+003850     IF HA-DATA-REPROC
+003860         MOVE WRK-REPROC-ANO TO ANOSYS
+003870         MOVE WRK-REPROC-MES TO MESSYS
+003880         MOVE WRK-REPROC-DIA TO DIASYS
+003890         PERFORM 1500-VALIDAR-DATA-SISTEMA
+003900             THRU 1500-VALIDAR-DATA-SISTEMA-EXIT
+003910         IF DATA-SISTEMA-VALIDA
+003920             PERFORM 1760-GRAVAR-CHECKPOINT-REPROC
+003930                 THRU 1760-GRAVAR-CHECKPOINT-REPROC-EXIT
+003940         END-IF
+003950     ELSE
+003960         PERFORM 1700-OBTER-DATA-CICLO
+003970             THRU 1700-OBTER-DATA-CICLO-EXIT
+003980     END-IF.
+003990     COMPUTE WRK-DATASYS-NUM = (ANOSYS * 10000)
+004000         + (MESSYS * 100) + DIASYS.
+004010 1000-OBTER-DATA-SISTEMA-EXIT.
+004020     EXIT.
+004030*****************************************************************
+004040* 1700-OBTER-DATA-CICLO                                        *
+004050*     PRIMEIRA EXECUCAO DO CICLO (SEM CHECKPOINT GRAVADO): OBTEM*
+004060*     A DATA DO SISTEMA OPERACIONAL E GRAVA O CHECKPOINT.        *
+004070*     EXECUCOES DE REINICIO DENTRO DO MESMO CICLO (CHECKPOINT JA*
+004080*     GRAVADO): RELEEM A DATA DO CHECKPOINT, IGNORANDO A DATA   *
+004090*     DO SISTEMA OPERACIONAL, PARA MANTER A MESMA DATA-BASE     *
+004100*     MESMO QUE O REINICIO OCORRA APOS A VIRADA DE MEIA-NOITE.  *
+004110*****************************************************************
+004120 1700-OBTER-DATA-CICLO.
+004130     OPEN I-O RESTART-CTL.
+004140     IF FS-RESTART-ARQ-INEXISTENTE
+004150         OPEN OUTPUT RESTART-CTL
+004160         ACCEPT DATASYS FROM DATE YYYYMMDD
+004170         PERFORM 1750-MONTAR-REGISTRO-CICLO
+004180             THRU 1750-MONTAR-REGISTRO-CICLO-EXIT
+004190         WRITE RESTART-CTL-RECORD
+004200     ELSE
+004210         MOVE WRK-CHAVE-RESTART TO RCTL-CHAVE
+004220         READ RESTART-CTL
+004230             INVALID KEY
+004240                 ACCEPT DATASYS FROM DATE YYYYMMDD
+004250                 PERFORM 1750-MONTAR-REGISTRO-CICLO
+004260                     THRU 1750-MONTAR-REGISTRO-CICLO-EXIT
+004270                 WRITE RESTART-CTL-RECORD
+004280         END-READ
+004290         IF FS-RESTART-OK
+004300             MOVE RCTL-ANO-CICLO TO ANOSYS
+004310             MOVE RCTL-MES-CICLO TO MESSYS
+004320             MOVE RCTL-DIA-CICLO TO DIASYS
+004330         END-IF
+004340     END-IF.
+004350     CLOSE RESTART-CTL.
+004360 1700-OBTER-DATA-CICLO-EXIT.
+004370     EXIT.
+004380*****************************************************************
+004390* 1750-MONTAR-REGISTRO-CICLO                                   *
+004400*     MONTA O REGISTRO DE CHECKPOINT COM A CHAVE DO CICLO       *
+004410*     CORRENTE E A DATA DE PROCESSAMENTO EM ANOSYS/MESSYS/      *
+004420*     DIASYS.                                                   *
+004430*****************************************************************
+004440 1750-MONTAR-REGISTRO-CICLO.
+004450     MOVE WRK-CHAVE-RESTART TO RCTL-CHAVE.
+004460     MOVE ANOSYS TO RCTL-ANO-CICLO.
+004470     MOVE MESSYS TO RCTL-MES-CICLO.
+004480     MOVE DIASYS TO RCTL-DIA-CICLO.
+004490 1750-MONTAR-REGISTRO-CICLO-EXIT.
+004500     EXIT.
+004510*****************************************************************
+004520* 1760-GRAVAR-CHECKPOINT-REPROC                                *
+004530*     QUANDO A DATA DE PROCESSAMENTO VEM DO CARTAO DE           *
+004540*     REPROCESSAMENTO (0500/HA-DATA-REPROC), GRAVA OU REGRAVA O *
+004550*     CHECKPOINT DO CICLO COM ESSA DATA, DE MODO QUE EVENTUAIS  *
+004560*     REINICIOS POSTERIORES DO MESMO CICLO, SEM NOVO CARTAO DE  *
+004570*     REPROCESSAMENTO, CONTINUEM USANDO A DATA REPROCESSADA.    *
+004580*****************************************************************
+004590 1760-GRAVAR-CHECKPOINT-REPROC.
+004600     OPEN I-O RESTART-CTL.
+004610     IF FS-RESTART-ARQ-INEXISTENTE
+004620         OPEN OUTPUT RESTART-CTL
+004630         PERFORM 1750-MONTAR-REGISTRO-CICLO
+004640             THRU 1750-MONTAR-REGISTRO-CICLO-EXIT
+004650         WRITE RESTART-CTL-RECORD
+004660     ELSE
+004670         MOVE WRK-CHAVE-RESTART TO RCTL-CHAVE
+004680         READ RESTART-CTL
+004690             INVALID KEY
+004700                 PERFORM 1750-MONTAR-REGISTRO-CICLO
+004710                     THRU 1750-MONTAR-REGISTRO-CICLO-EXIT
+004720                 WRITE RESTART-CTL-RECORD
+004730         END-READ
+004740         IF FS-RESTART-OK
+004750             PERFORM 1750-MONTAR-REGISTRO-CICLO
+004760                 THRU 1750-MONTAR-REGISTRO-CICLO-EXIT
+004770             REWRITE RESTART-CTL-RECORD
+004780         END-IF
+004790     END-IF.
+004800     CLOSE RESTART-CTL.
+004810 1760-GRAVAR-CHECKPOINT-REPROC-EXIT.
+004820     EXIT.
+004830*****************************************************************
+004840* 1500-VALIDAR-DATA-SISTEMA                                     *
+004850*     CONFERE SE MESSYS ESTA NA FAIXA 01-12 E SE DIASYS E UM    *
+004860*     DIA VALIDO PARA O MES/ANO INFORMADOS (INCLUSIVE FEVEREIRO *
+004870*     EM ANO BISSEXTO) ANTES DE QUALQUER INDEXACAO NAS TABELAS  *
+004880*     DE MESES. REJEITA A DATA COM RETURN-CODE NAO-ZERO.        *
+004890*****************************************************************
+004900 1500-VALIDAR-DATA-SISTEMA.
+004910     SET DATA-SISTEMA-VALIDA TO TRUE.
+004920     IF MESSYS < 01 OR MESSYS > 12
+004930         MOVE 01 TO WRK-COD-ERRO
+004940         PERFORM 1590-REJEITAR-DATA THRU 1590-REJEITAR-DATA-EXIT
+004950         GO TO 1500-VALIDAR-DATA-SISTEMA-EXIT
+004960     END-IF.
+004970     MOVE ANOSYS TO WRK-ANO-REF.
+004980     MOVE MESSYS TO WRK-MES-REF.
+004990     PERFORM 4500-CALCULAR-ULTIMO-DIA-MES
+005000         THRU 4500-CALCULAR-ULTIMO-DIA-MES-EXIT.
+005010     IF DIASYS < 01 OR DIASYS > WRK-ULT-DIA-MES
+005020         MOVE 02 TO WRK-COD-ERRO
+005030         PERFORM 1590-REJEITAR-DATA THRU 1590-REJEITAR-DATA-EXIT
+005040     END-IF.
+005050 1500-VALIDAR-DATA-SISTEMA-EXIT.
+005060     EXIT.
+005070*****************************************************************
+005080* 1590-REJEITAR-DATA                                            *
+005090*     EMITE A MENSAGEM CORRESPONDENTE A WRK-COD-ERRO E ARMA O   *
+005100*     RETURN-CODE DE ENCERRAMENTO ANORMAL DO PROGRAMA.          *
+005110*****************************************************************
+005120 1590-REJEITAR-DATA.
+005130     SET DATA-SISTEMA-INVALIDA TO TRUE.
+005140     DISPLAY 'DATA-REDEFINIDA: ' WRK-MSG-ERRO(WRK-COD-ERRO).
+005150     MOVE 08 TO RETURN-CODE.
+005160 1590-REJEITAR-DATA-EXIT.
+005170     EXIT.
+005180*****************************************************************
+005190* 2000-CALCULAR-DIA-SEMANA                                     *
+005200*     CALCULA O DIA DA SEMANA CORRESPONDENTE A ANOSYS/MESSYS/  *
+005210*     DIASYS PELA CONGRUENCIA DE ZELLER E POSICIONA O INDICE   *
+005220*     EM WRK-IND-DIA-SEMANA (1=SEGUNDA ... 7=DOMINGO).         *
+005230*****************************************************************
+005240 2000-CALCULAR-DIA-SEMANA.
+005250     IF MESSYS <= 02
+005260         COMPUTE WRK-ZEL-MES = MESSYS + 12
+005270         COMPUTE WRK-ZEL-ANO = ANOSYS - 1
+005280     ELSE
+005290         COMPUTE WRK-ZEL-MES = MESSYS
+005300         COMPUTE WRK-ZEL-ANO = ANOSYS
+005310     END-IF.
+005320     DIVIDE WRK-ZEL-ANO BY 100
+005330         GIVING WRK-ZEL-SECULO
+005340         REMAINDER WRK-ZEL-ANO-SECULO.
+005350*    TERMO1 = INTEIRO( 13 * (MES + 1) / 5 )
+005360     COMPUTE WRK-ZEL-TERMO1-AUX = 13 * (WRK-ZEL-MES + 1).
+005370     DIVIDE WRK-ZEL-TERMO1-AUX BY 5
+005380         GIVING WRK-ZEL-TERMO1
+005390         REMAINDER WRK-ZEL-RESTO.
+005400*    TERMO2 = INTEIRO( ANO-SECULO / 4 )
+005410     DIVIDE WRK-ZEL-ANO-SECULO BY 4
+005420         GIVING WRK-ZEL-TERMO2
+005430         REMAINDER WRK-ZEL-RESTO.
+005440*    TERMO3 = INTEIRO( SECULO / 4 )
+005450     DIVIDE WRK-ZEL-SECULO BY 4
+005460         GIVING WRK-ZEL-TERMO3
+005470         REMAINDER WRK-ZEL-RESTO.
+005480     COMPUTE WRK-ZEL-SOMA = DIASYS + WRK-ZEL-TERMO1
+005490         + WRK-ZEL-ANO-SECULO + WRK-ZEL-TERMO2 + WRK-ZEL-TERMO3
+005500         + (5 * WRK-ZEL-SECULO).
+005510     DIVIDE WRK-ZEL-SOMA BY 7
+005520         GIVING WRK-ZEL-QUOCIENTE
+005530         REMAINDER WRK-ZEL-RESTO.
+005540*    WRK-ZEL-RESTO: 0=SABADO 1=DOMINGO 2=SEGUNDA ... 6=SEXTA
+005550*    CONVERTE PARA O INDICE DA TABELA WRK-DIA-SEMANA
+005560*    (1=SEGUNDA ... 6=SABADO 7=DOMINGO).
+005570     COMPUTE WRK-ZEL-SOMA = WRK-ZEL-RESTO + 5.
+005580     DIVIDE WRK-ZEL-SOMA BY 7
+005590         GIVING WRK-ZEL-QUOCIENTE
+005600         REMAINDER WRK-ZEL-RESTO.
+005610     COMPUTE WRK-IND-DIA-SEMANA = WRK-ZEL-RESTO + 1.
+005620 2000-CALCULAR-DIA-SEMANA-EXIT.
+005630     EXIT.
+005640*****************************************************************
+005650* 2500-VERIFICAR-DIA-UTIL                                      *
+005660*     DETERMINA SE A DATA DO SISTEMA CAI EM FIM DE SEMANA OU    *
+005670*     EM FERIADO CADASTRADO NO HOLIDAY-FILE. QUANDO O ARQUIVO   *
+005680*     DE FERIADOS AINDA NAO EXISTIR NO AMBIENTE (STATUS 35),    *
+005690*     A INDICACAO CALENDARIO-DISPONIVEL PERMANECE DESLIGADA E   *
+005700*     UM AVISO E EMITIDO, DE MODO QUE O OPERADOR DISTINGA "SEM  *
+005710*     ARQUIVO DE FERIADOS" DE "ARQUIVO PRESENTE, HOJE NAO E     *
+005720*     FERIADO". QUANDO NAO FOR DIA UTIL, LIGA A INDICACAO       *
+005730*     DIA-NAO-E-UTIL E DEVOLVE RETURN-CODE DIFERENTE DE ZERO    *
+005740*     PARA O RESTANTE DO FLUXO DE BATCH.                       *
+005750*****************************************************************
+005760 2500-VERIFICAR-DIA-UTIL.
+005770     SET DIA-E-UTIL TO TRUE.
+005780     IF WRK-IND-DIA-SEMANA = 6 OR WRK-IND-DIA-SEMANA = 7
+005790         SET EH-FIM-DE-SEMANA TO TRUE
+005800     END-IF.
+005810     OPEN INPUT HOLIDAY-FILE.
+005820     IF FS-HOLIDAY-ARQ-INEXISTENTE
+005830         DISPLAY 'AVISO: ARQUIVO DE FERIADOS INDISPONIVEL - '
+005840             'FERIADOS NAO SERAO CONSIDERADOS'
+005850     ELSE
+005860         SET CALENDARIO-DISPONIVEL TO TRUE
+005870         MOVE WRK-DATASYS-NUM TO HOL-CHAVE-DATA
+005880         READ HOLIDAY-FILE
+005890             INVALID KEY
+005900                 CONTINUE
+005910         END-READ
+005920         IF FS-HOLIDAY-OK
+005930             SET EH-FERIADO TO TRUE
+005940         END-IF
+005950         CLOSE HOLIDAY-FILE
+005960     END-IF.
+005970     IF EH-FIM-DE-SEMANA OR EH-FERIADO
+005980         SET DIA-NAO-E-UTIL TO TRUE
+005990         MOVE 4 TO RETURN-CODE
+006000     END-IF.
+006010 2500-VERIFICAR-DIA-UTIL-EXIT.
+006020     EXIT.
+006030*****************************************************************
+006040* 4400-VERIFICAR-ANO-BISSEXTO                                  *
+006050*     RECEBE O ANO EM WRK-ANO-REF E LIGA DATECOPY-ANO-BISSEXTO  *
+006060*     QUANDO O ANO FOR BISSEXTO, DELEGANDO O CALCULO A ROTINA   *
+006070*     COMUM 4690-VERIFICAR-BISSEXTO-DATECOPY (COPYBOOK          *
+006080*     DATECALC), PARA NAO MANTER UM SEGUNDO CALCULO DE          *
+006090*     BISSEXTO NESTE PROGRAMA.                                  *
+006100*****************************************************************
+006110 4400-VERIFICAR-ANO-BISSEXTO.
+006120     MOVE WRK-ANO-REF TO DATECOPY-ANO-CALC.
+006130     PERFORM 4690-VERIFICAR-BISSEXTO-DATECOPY
+006140         THRU 4690-VERIFICAR-BISSEXTO-DATECOPY-EXIT.
+006150 4400-VERIFICAR-ANO-BISSEXTO-EXIT.
+006160     EXIT.
+006170*****************************************************************
+006180* 4500-CALCULAR-ULTIMO-DIA-MES                                 *
+006190*     RECEBE O ANO EM WRK-ANO-REF E O MES EM WRK-MES-REF E      *
+006200*     DEVOLVE EM WRK-ULT-DIA-MES O ULTIMO DIA DAQUELE MES,      *
+006210*     CONSIDERANDO FEVEREIRO EM ANO BISSEXTO.                   *
+006220*****************************************************************
+006230 4500-CALCULAR-ULTIMO-DIA-MES.
+006240     PERFORM 4400-VERIFICAR-ANO-BISSEXTO
+006250         THRU 4400-VERIFICAR-ANO-BISSEXTO-EXIT.
+006260     MOVE DATECOPY-DIAS-MES(WRK-MES-REF) TO WRK-ULT-DIA-MES.
+006270     IF WRK-MES-REF = 02 AND DATECOPY-ANO-BISSEXTO
+006280         MOVE 29 TO WRK-ULT-DIA-MES
+006290     END-IF.
+006300 4500-CALCULAR-ULTIMO-DIA-MES-EXIT.
+006310     EXIT.
+006320*****************************************************************
+006330* 4690/4700/4710 - CONVERSAO DE DATASYS PARA OS FORMATOS         *
+006340*     JULIANO E NORTE-AMERICANO. ROTINA COMUM, TRAZIDA DO        *
+006350*     COPYBOOK DATECALC (VER TAMBEM O COPYBOOK DATECOPY, NA      *
+006360*     WORKING-STORAGE, ONDE OS CAMPOS RESULTANTES ESTAO          *
+006370*     DECLARADOS).                                               *
+006380*****************************************************************
+006390     COPY DATECALC.
+006400*****************************************************************
+006410* 7000-CONTROLE-PERIODO-FISCAL                                 *
+006420*     LE O REGISTRO UNICO DE CONTROLE DE PERIODO FISCAL. QUANDO *
+006430*     O ARQUIVO OU O REGISTRO AINDA NAO EXISTIREM, INICIALIZA O *
+006440*     PERIODO COM BASE NA DATA DO SISTEMA. QUANDO A DATA DO     *
+006450*     SISTEMA JA TIVER ULTRAPASSADO O FIM DO PERIODO CORRENTE,  *
+006460*     AVANCA O PERIODO (E O ANO FISCAL, SE FOR O CASO) SEM      *
+006470*     INTERVENCAO DO OPERADOR.                                  *
+006480*****************************************************************
+006490 7000-CONTROLE-PERIODO-FISCAL.
+006500     OPEN I-O PERIOD-CTL.
+006510     IF FS-PERIOD-ARQ-INEXISTENTE
+006520         OPEN OUTPUT PERIOD-CTL
+006530         PERFORM 7200-INICIALIZAR-PERIODO
+006540             THRU 7200-INICIALIZAR-PERIODO-EXIT
+006550         WRITE PERIOD-CTL-RECORD
+006560         CLOSE PERIOD-CTL
+006570     ELSE
+006580         MOVE WRK-CHAVE-PERIODO TO PCTL-CHAVE
+006590         READ PERIOD-CTL
+006600             INVALID KEY
+006610                 PERFORM 7200-INICIALIZAR-PERIODO
+006620                     THRU 7200-INICIALIZAR-PERIODO-EXIT
+006630                 WRITE PERIOD-CTL-RECORD
+006640         END-READ
+006650         IF FS-PERIOD-OK
+006660             PERFORM 7100-AVANCAR-PERIODO
+006670                 UNTIL WRK-DATASYS-NUM <= PCTL-DATA-FIM
+006680         END-IF
+006690         CLOSE PERIOD-CTL
+006700     END-IF.
+006710 7000-CONTROLE-PERIODO-FISCAL-EXIT.
+006720     EXIT.
+006730*****************************************************************
+006740* 7100-AVANCAR-PERIODO                                         *
+006750*     AVANCA O PERIODO FISCAL CORRENTE EM UM MES, VIRANDO O ANO *
+006760*     FISCAL QUANDO O PERIODO ULTRAPASSAR 12, RECALCULA A DATA  *
+006770*     DE FIM DO NOVO PERIODO E REGRAVA O REGISTRO DE CONTROLE.  *
+006780*****************************************************************
+006790 7100-AVANCAR-PERIODO.
+006800     ADD 1 TO PCTL-PERIODO-FISCAL.
+006810     IF PCTL-PERIODO-FISCAL > 12
+006820         MOVE 01 TO PCTL-PERIODO-FISCAL
+006830         ADD 1 TO PCTL-ANO-FISCAL
+006840     END-IF.
+006850     MOVE PCTL-ANO-FISCAL TO WRK-ANO-REF.
+006860     MOVE PCTL-PERIODO-FISCAL TO WRK-MES-REF.
+006870     PERFORM 4500-CALCULAR-ULTIMO-DIA-MES
+006880         THRU 4500-CALCULAR-ULTIMO-DIA-MES-EXIT.
+006890     COMPUTE PCTL-DATA-FIM = (PCTL-ANO-FISCAL * 10000)
+006900         + (PCTL-PERIODO-FISCAL * 100) + WRK-ULT-DIA-MES.
+006910     REWRITE PERIOD-CTL-RECORD.
+006920 7100-AVANCAR-PERIODO-EXIT.
+006930     EXIT.
+006940*****************************************************************
+006950* 7200-INICIALIZAR-PERIODO                                     *
+006960*     MONTA O PRIMEIRO REGISTRO DE CONTROLE DE PERIODO FISCAL,  *
+006970*     TOMANDO O ANO/MES DA DATA DO SISTEMA COMO ANO/PERIODO      *
+006980*     FISCAL CORRENTES.                                          *
+006990*****************************************************************
+007000 7200-INICIALIZAR-PERIODO.
+007010     MOVE WRK-CHAVE-PERIODO TO PCTL-CHAVE.
+007020     MOVE ANOSYS             TO PCTL-ANO-FISCAL.
+007030     MOVE MESSYS             TO PCTL-PERIODO-FISCAL.
+007040     MOVE ANOSYS             TO WRK-ANO-REF.
+007050     MOVE MESSYS             TO WRK-MES-REF.
+007060     PERFORM 4500-CALCULAR-ULTIMO-DIA-MES
+007070         THRU 4500-CALCULAR-ULTIMO-DIA-MES-EXIT.
+007080     COMPUTE PCTL-DATA-FIM = (ANOSYS * 10000)
+007090         + (MESSYS * 100) + WRK-ULT-DIA-MES.
+007100 7200-INICIALIZAR-PERIODO-EXIT.
+007110     EXIT.
+007120*****************************************************************
+007130* 3000-EXIBIR-DATA                                             *
+007140*     MONTA A LINHA DE DATA POR EXTENSO E A GRAVA NO RELATORIO *
+007150*     DATERPT, COM CABECALHO DE EMPRESA/PROGRAMA E CONTROLE DE *
+007160*     PAGINA/LINHA. TAMBEM EMITE O AVISO DE DIA NAO UTIL, QUANDO*
+007170*     APLICAVEL, NO RELATORIO E NO CONSOLE (SYSOUT).           *
+007180*****************************************************************
+007190 3000-EXIBIR-DATA.
+007200     PERFORM 3050-ABRIR-DATERPT THRU 3050-ABRIR-DATERPT-EXIT.
+007210     MOVE WRK-DIA-SEMANA(WRK-IND-DIA-SEMANA) TO WRK-LD-DIA-SEMANA.
+007220     EVALUATE TRUE
+007230         WHEN IDIOMA-PORTUGUES-LONGO
+007240             MOVE WRK-MES-LONGO-PT(MESSYS) TO WRK-LD-MES
+007250         WHEN IDIOMA-INGLES-LONGO
+007260             MOVE WRK-MES-LONGO-EN(MESSYS) TO WRK-LD-MES
+007270         WHEN OTHER
+007280             MOVE WRK-MES(MESSYS) TO WRK-LD-MES
+007290     END-EVALUATE.
+007300     MOVE SPACES TO WRK-LD-TEXTO.
+007310     STRING WRK-LD-DIA-SEMANA   DELIMITED BY SPACE
+007320            ', '                DELIMITED BY SIZE
+007330            DIASYS              DELIMITED BY SIZE
+007340            ' DE '              DELIMITED BY SIZE
+007350            WRK-LD-MES          DELIMITED BY SPACE
+007360            ' DE '              DELIMITED BY SIZE
+007370            ANOSYS              DELIMITED BY SIZE
+007380         INTO WRK-LD-TEXTO.
+007390     DISPLAY WRK-LD-TEXTO.
+007400     MOVE WRK-LINHA-DATA TO WRK-LINHA-SAIDA.
+007410     PERFORM 3900-GRAVAR-LINHA-DATERPT
+007420         THRU 3900-GRAVAR-LINHA-DATERPT-EXIT.
+007430     IF DIA-NAO-E-UTIL
+007440         IF EH-FERIADO
+007450             MOVE 'AVISO: DATA DE PROCESSAMENTO E FERIADO - '
+007460                 TO WRK-LA-TEXTO
+007470             DISPLAY 'AVISO: DATA DE PROCESSAMENTO E FERIADO - '
+007480                     HOL-DESCRICAO
+007490         ELSE
+007500             MOVE 'AVISO: FIM DE SEMANA - NAO E DIA UTIL'
+007510                 TO WRK-LA-TEXTO
+007520             DISPLAY 'AVISO: DATA DE PROCESSAMENTO CAI EM FIM '
+007530                     'DE SEMANA'
+007540         END-IF
+007550         MOVE WRK-LINHA-AVISO TO WRK-LINHA-SAIDA
+007560         PERFORM 3900-GRAVAR-LINHA-DATERPT
+007570             THRU 3900-GRAVAR-LINHA-DATERPT-EXIT
+007580     END-IF.
+007590     PERFORM 3950-FECHAR-DATERPT THRU 3950-FECHAR-DATERPT-EXIT.
+007600 3000-EXIBIR-DATA-EXIT.
+007610     EXIT.
+007620*****************************************************************
+007630* 3050-ABRIR-DATERPT                                           *
+007640*     ABRE O RELATORIO DATERPT E ZERA OS CONTADORES DE PAGINA E *
+007650*     LINHA PARA A EXECUCAO CORRENTE.                          *
+007660*****************************************************************
+007670 3050-ABRIR-DATERPT.
+007680     MOVE ZEROS TO WRK-NUM-PAGINA.
+007690     MOVE ZEROS TO WRK-NUM-LINHA.
+007700     OPEN OUTPUT DATERPT.
+007710 3050-ABRIR-DATERPT-EXIT.
+007720     EXIT.
+007730*****************************************************************
+007740* 3800-IMPRIMIR-CABECALHO                                      *
+007750*     AVANCA DE PAGINA E IMPRIME O CABECALHO DE EMPRESA,        *
+007760*     PROGRAMA E DATA DE PROCESSAMENTO (DATASYS, NAO O RELOGIO  *
+007770*     DA MAQUINA - VER 1000/8600) NO TOPO DA NOVA PAGINA.       *
+007780*****************************************************************
+007790 3800-IMPRIMIR-CABECALHO.
+007800     ADD 1 TO WRK-NUM-PAGINA.
+007810     MOVE WRK-NUM-PAGINA TO WRK-CAB-PAGINA.
+007820     MOVE WRK-DATASYS-NUM TO WRK-CAB-DATA-EXEC.
+007830     WRITE DATERPT-LINE FROM WRK-CAB-RELATORIO-1.
+007840     WRITE DATERPT-LINE FROM WRK-CAB-RELATORIO-2.
+007850     WRITE DATERPT-LINE FROM WRK-CAB-RELATORIO-3.
+007860     MOVE 3 TO WRK-NUM-LINHA.
+007870 3800-IMPRIMIR-CABECALHO-EXIT.
+007880     EXIT.
+007890*****************************************************************
+007900* 3900-GRAVAR-LINHA-DATERPT                                    *
+007910*     GRAVA WRK-LINHA-SAIDA NO RELATORIO, EMITINDO UM NOVO      *
+007920*     CABECALHO DE PAGINA QUANDO O LIMITE DE LINHAS E ATINGIDO. *
+007930*****************************************************************
+007940 3900-GRAVAR-LINHA-DATERPT.
+007950     IF WRK-NUM-LINHA = ZEROS OR
+007960             WRK-NUM-LINHA >= WRK-MAX-LINHAS-PAGINA
+007970         PERFORM 3800-IMPRIMIR-CABECALHO
+007980             THRU 3800-IMPRIMIR-CABECALHO-EXIT
+007990     END-IF.
+008000     WRITE DATERPT-LINE FROM WRK-LINHA-SAIDA.
+008010     ADD 1 TO WRK-NUM-LINHA.
+008020 3900-GRAVAR-LINHA-DATERPT-EXIT.
+008030     EXIT.
+008040*****************************************************************
+008050* 3950-FECHAR-DATERPT                                          *
+008060*     ENCERRA O RELATORIO DATERPT DESTA EXECUCAO.               *
+008070*****************************************************************
+008080 3950-FECHAR-DATERPT.
+008090     CLOSE DATERPT.
+008100 3950-FECHAR-DATERPT-EXIT.
+008110     EXIT.
+008120*****************************************************************
+008130* 8600-GRAVAR-AUDITORIA                                        *
+008140*     GRAVA UM REGISTRO NA TRILHA DE AUDITORIA (AUDIT-LOG) COM  *
+008150*     A DATA DE SISTEMA UTILIZADA NESTA EXECUCAO E O CARIMBO    *
+008160*     DE DATA/HORA REAL DA EXECUCAO DO JOB.                     *
+008170*****************************************************************
+008180 8600-GRAVAR-AUDITORIA.
+008190     ACCEPT WRK-CE-DATA FROM DATE YYYYMMDD.
+008200     ACCEPT WRK-CE-HORA FROM TIME.
+008210     MOVE 'DATA-REDEFINIDA'   TO AUDIT-PROGRAMA.
+008220     MOVE ANOSYS              TO AUDIT-ANO-SISTEMA.
+008230     MOVE MESSYS              TO AUDIT-MES-SISTEMA.
+008240     MOVE DIASYS              TO AUDIT-DIA-SISTEMA.
+008250     MOVE WRK-CE-DATA         TO AUDIT-DATA-EXECUCAO.
+008260     MOVE WRK-CE-HORA         TO AUDIT-HORA-EXECUCAO.
+008270     OPEN EXTEND AUDIT-LOG.
+008280     IF FS-AUDIT-ARQ-INEXISTENTE
+008290         OPEN OUTPUT AUDIT-LOG
+008300     END-IF.
+008310     WRITE AUDIT-LOG-RECORD.
+008320     CLOSE AUDIT-LOG.
+008330 8600-GRAVAR-AUDITORIA-EXIT.
+008340     EXIT.
+008350*****************************************************************
+008360* 9999-FIM                                                     *
+008370*****************************************************************
+008380 9999-FIM.
+008390     STOP RUN.
