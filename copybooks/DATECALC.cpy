@@ -0,0 +1,78 @@
+000010******************************************************************
+000020* DATECALC                                                       *
+000030*     ROTINA DE CONVERSAO DA DATA DE PROCESSAMENTO (DATASYS)     *
+000040*     PARA O FORMATO JULIANO (AADDD, EM DATECOPY-DATA-JULIANA)   *
+000050*     E PARA O FORMATO NORTE-AMERICANO (MM/DD/AAAA, EM           *
+000060*     DATECOPY-DATA-US). PARA USO, O PROGRAMA CHAMADOR DEVE      *
+000070*     TER COPIADO O COPYBOOK DATECOPY NA WORKING-STORAGE E       *
+000080*     ESTE COPYBOOK NA PROCEDURE DIVISION, E EXECUTAR:           *
+000090*         PERFORM 4700-CALCULAR-DATA-JULIANA-US                  *
+000100*             THRU 4700-CALCULAR-DATA-JULIANA-US-EXIT            *
+000110*     APOS POVOAR DATASYS (ANOSYS/MESSYS/DIASYS).                *
+000120*                                                                *
+000130*     HISTORICO DE ALTERACOES                                    *
+000140*     DATA       AUTOR   DESCRICAO                               *
+000150*     ---------- ------- -------------------------------------- *
+000160*     09/08/2026 LFL     VERSAO ORIGINAL, EXTRAIDA DO PROGRAMA   *
+000170*                        DATA-REDEFINIDA.                        *
+000180******************************************************************
+000190*****************************************************************
+000200* 4690-VERIFICAR-BISSEXTO-DATECOPY                              *
+000210*     CALCULA SE O ANO EM DATECOPY-ANO-CALC E BISSEXTO E         *
+000220*     POSICIONA O INDICADOR DATECOPY-SW-BISSEXTO. O CHAMADOR     *
+000230*     DEVE PREENCHER DATECOPY-ANO-CALC ANTES DO PERFORM, O QUE   *
+000240*     PERMITE REUTILIZAR ESTA ROTINA PARA QUALQUER ANO (NAO SO   *
+000250*     ANOSYS), COMO NO CALCULO DE ULTIMO DIA DO MES DO CONTROLE  *
+000260*     DE PERIODO FISCAL.                                        *
+000270*****************************************************************
+000280 4690-VERIFICAR-BISSEXTO-DATECOPY.
+000290     SET DATECOPY-ANO-NAO-BISSEXTO TO TRUE.
+000300     DIVIDE DATECOPY-ANO-CALC BY 4 GIVING DATECOPY-QUOC-AUX
+000310         REMAINDER DATECOPY-RESTO-4.
+000320     DIVIDE DATECOPY-ANO-CALC BY 100 GIVING DATECOPY-QUOC-AUX
+000330         REMAINDER DATECOPY-RESTO-100.
+000340     DIVIDE DATECOPY-ANO-CALC BY 400 GIVING DATECOPY-QUOC-AUX
+000350         REMAINDER DATECOPY-RESTO-400.
+000360     IF DATECOPY-RESTO-4 = 0 AND (DATECOPY-RESTO-100 NOT = 0
+000370             OR DATECOPY-RESTO-400 = 0)
+000380         SET DATECOPY-ANO-BISSEXTO TO TRUE
+000390     END-IF.
+000400 4690-VERIFICAR-BISSEXTO-DATECOPY-EXIT.
+000410     EXIT.
+000420*****************************************************************
+000430* 4700-CALCULAR-DATA-JULIANA-US                                 *
+000440*     MONTA DATECOPY-DATA-JULIANA (AADDD) E DATECOPY-DATA-US     *
+000450*     (MM/DD/AAAA) A PARTIR DE DATASYS.                          *
+000460*****************************************************************
+000470 4700-CALCULAR-DATA-JULIANA-US.
+000480     MOVE ANOSYS TO DATECOPY-ANO-CALC.
+000490     PERFORM 4690-VERIFICAR-BISSEXTO-DATECOPY
+000500         THRU 4690-VERIFICAR-BISSEXTO-DATECOPY-EXIT.
+000510     MOVE ZEROS TO DATECOPY-DIA-JULIANO.
+000520     MOVE 1 TO DATECOPY-MES-AUX.
+000530     PERFORM 4710-ACUMULAR-DIAS-MES-JULIANO
+000540         THRU 4710-ACUMULAR-DIAS-MES-JULIANO-EXIT
+000550         UNTIL DATECOPY-MES-AUX >= MESSYS.
+000560     ADD DIASYS TO DATECOPY-DIA-JULIANO.
+000570     DIVIDE ANOSYS BY 100 GIVING DATECOPY-QUOC-AUX
+000580         REMAINDER DATECOPY-JUL-ANO.
+000590     MOVE DATECOPY-DIA-JULIANO TO DATECOPY-JUL-DIAS.
+000600     MOVE MESSYS TO DATECOPY-US-MES.
+000610     MOVE DIASYS TO DATECOPY-US-DIA.
+000620     MOVE ANOSYS TO DATECOPY-US-ANO.
+000630 4700-CALCULAR-DATA-JULIANA-US-EXIT.
+000640     EXIT.
+000650*****************************************************************
+000660* 4710-ACUMULAR-DIAS-MES-JULIANO                                *
+000670*     ACUMULA EM DATECOPY-DIA-JULIANO OS DIAS DE CADA MES        *
+000680*     ANTERIOR A MESSYS, CONSIDERANDO FEVEREIRO BISSEXTO.        *
+000690*****************************************************************
+000700 4710-ACUMULAR-DIAS-MES-JULIANO.
+000710     ADD DATECOPY-DIAS-MES(DATECOPY-MES-AUX)
+000720         TO DATECOPY-DIA-JULIANO.
+000730     IF DATECOPY-MES-AUX = 02 AND DATECOPY-ANO-BISSEXTO
+000740         ADD 1 TO DATECOPY-DIA-JULIANO
+000750     END-IF.
+000760     ADD 1 TO DATECOPY-MES-AUX.
+000770 4710-ACUMULAR-DIAS-MES-JULIANO-EXIT.
+000780     EXIT.
