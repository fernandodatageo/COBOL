@@ -0,0 +1,126 @@
+000010******************************************************************
+000020* DATECOPY                                                       *
+000030*     LAYOUT PADRAO DA DATA DE PROCESSAMENTO (DATASYS) E DAS     *
+000040*     TABELAS DE MESES POR EXTENSO (ABREVIATURA, PORTUGUES E     *
+000050*     INGLES), DE USO COMUM A QUALQUER PROGRAMA QUE PRECISE      *
+000060*     MANIPULAR OU EXIBIR A DATA DO SISTEMA. INCLUI TAMBEM OS    *
+000070*     CAMPOS RESULTANTES DA CONVERSAO DE DATASYS PARA O FORMATO  *
+000080*     JULIANO (AADDD) E PARA O FORMATO NORTE-AMERICANO           *
+000090*     (MM/DD/AAAA), CALCULADOS PELA ROTINA DO COPYBOOK DATECALC. *
+000100*                                                                *
+000110*     HISTORICO DE ALTERACOES                                   *
+000120*     DATA       AUTOR   DESCRICAO                               *
+000130*     ---------- ------- -------------------------------------- *
+000140*     09/08/2026 LFL     VERSAO ORIGINAL, EXTRAIDA DAS AREAS DE  *
+000150*                        TRABALHO DO PROGRAMA DATA-REDEFINIDA.   *
+000155*     09/08/2026 LFL     ACRESCENTADO DATECOPY-ANO-CALC PARA A   *
+000156*                        ROTINA DE BISSEXTO DO DATECALC ACEITAR  *
+000157*                        QUALQUER ANO, NAO SO ANOSYS, EVITANDO   *
+000158*                        UMA SEGUNDA TABELA/CALCULO DE BISSEXTO  *
+000159*                        NOS PROGRAMAS CHAMADORES.               *
+000160******************************************************************
+000170*****************************************************************
+000180* DATA DO SISTEMA
+000190*****************************************************************
+000200 01  DATASYS.
+000210     02  ANOSYS              PIC 9(04) VALUE ZEROS.
+000220     02  MESSYS              PIC 9(02) VALUE ZEROS.
+000230     02  DIASYS              PIC 9(02) VALUE ZEROS.
+000240*****************************************************************
+000250* TABELA DE MESES POR EXTENSO (ABREVIATURA)
+000260*****************************************************************
+000270 01  WRK-MESES-EXTENSO.
+000280     02  FILLER              PIC X(03) VALUE 'JAN'.
+000290     02  FILLER              PIC X(03) VALUE 'FEV'.
+000300     02  FILLER              PIC X(03) VALUE 'MAR'.
+000310     02  FILLER              PIC X(03) VALUE 'ABR'.
+000320     02  FILLER              PIC X(03) VALUE 'MAI'.
+000330     02  FILLER              PIC X(03) VALUE 'JUN'.
+000340     02  FILLER              PIC X(03) VALUE 'JUL'.
+000350     02  FILLER              PIC X(03) VALUE 'AGO'.
+000360     02  FILLER              PIC X(03) VALUE 'SET'.
+000370     02  FILLER              PIC X(03) VALUE 'OUT'.
+000380     02  FILLER              PIC X(03) VALUE 'NOV'.
+000390     02  FILLER              PIC X(03) VALUE 'DEZ'.
+000400 01  WRK-MESES REDEFINES WRK-MESES-EXTENSO.
+000410     02  WRK-MES             PIC X(03) OCCURS 12 TIMES.
+000420*****************************************************************
+000430* TABELA DE MESES POR EXTENSO - NOME COMPLETO EM PORTUGUES
+000440*****************************************************************
+000450 01  WRK-MESES-LONGO-PT.
+000460     02  FILLER              PIC X(10) VALUE 'JANEIRO'.
+000470     02  FILLER              PIC X(10) VALUE 'FEVEREIRO'.
+000480     02  FILLER              PIC X(10) VALUE 'MARCO'.
+000490     02  FILLER              PIC X(10) VALUE 'ABRIL'.
+000500     02  FILLER              PIC X(10) VALUE 'MAIO'.
+000510     02  FILLER              PIC X(10) VALUE 'JUNHO'.
+000520     02  FILLER              PIC X(10) VALUE 'JULHO'.
+000530     02  FILLER              PIC X(10) VALUE 'AGOSTO'.
+000540     02  FILLER              PIC X(10) VALUE 'SETEMBRO'.
+000550     02  FILLER              PIC X(10) VALUE 'OUTUBRO'.
+000560     02  FILLER              PIC X(10) VALUE 'NOVEMBRO'.
+000570     02  FILLER              PIC X(10) VALUE 'DEZEMBRO'.
+000580 01  WRK-MESES-PT-R REDEFINES WRK-MESES-LONGO-PT.
+000590     02  WRK-MES-LONGO-PT    PIC X(10) OCCURS 12 TIMES.
+000600*****************************************************************
+000610* TABELA DE MESES POR EXTENSO - NOME COMPLETO EM INGLES
+000620*****************************************************************
+000630 01  WRK-MESES-LONGO-EN.
+000640     02  FILLER              PIC X(10) VALUE 'JANUARY'.
+000650     02  FILLER              PIC X(10) VALUE 'FEBRUARY'.
+000660     02  FILLER              PIC X(10) VALUE 'MARCH'.
+000670     02  FILLER              PIC X(10) VALUE 'APRIL'.
+000680     02  FILLER              PIC X(10) VALUE 'MAY'.
+000690     02  FILLER              PIC X(10) VALUE 'JUNE'.
+000700     02  FILLER              PIC X(10) VALUE 'JULY'.
+000710     02  FILLER              PIC X(10) VALUE 'AUGUST'.
+000720     02  FILLER              PIC X(10) VALUE 'SEPTEMBER'.
+000730     02  FILLER              PIC X(10) VALUE 'OCTOBER'.
+000740     02  FILLER              PIC X(10) VALUE 'NOVEMBER'.
+000750     02  FILLER              PIC X(10) VALUE 'DECEMBER'.
+000760 01  WRK-MESES-EN-R REDEFINES WRK-MESES-LONGO-EN.
+000770     02  WRK-MES-LONGO-EN    PIC X(10) OCCURS 12 TIMES.
+000780*****************************************************************
+000790* TABELA DE DIAS POR MES (ANO NAO BISSEXTO) E AREA DE TRABALHO   *
+000800* DO CALCULO DE ANO BISSEXTO, USADAS PELA ROTINA DE CONVERSAO    *
+000810* DE DATASYS PARA OS FORMATOS JULIANO E NORTE-AMERICANO (VER O   *
+000820* COPYBOOK DATECALC).                                            *
+000830*****************************************************************
+000840 01  DATECOPY-TAB-DIAS-MES.
+000850     02  FILLER              PIC 9(02) VALUE 31.
+000860     02  FILLER              PIC 9(02) VALUE 28.
+000870     02  FILLER              PIC 9(02) VALUE 31.
+000880     02  FILLER              PIC 9(02) VALUE 30.
+000890     02  FILLER              PIC 9(02) VALUE 31.
+000900     02  FILLER              PIC 9(02) VALUE 30.
+000910     02  FILLER              PIC 9(02) VALUE 31.
+000920     02  FILLER              PIC 9(02) VALUE 31.
+000930     02  FILLER              PIC 9(02) VALUE 30.
+000940     02  FILLER              PIC 9(02) VALUE 31.
+000950     02  FILLER              PIC 9(02) VALUE 30.
+000960     02  FILLER              PIC 9(02) VALUE 31.
+000970 01  DATECOPY-TAB-DIAS-MES-R REDEFINES DATECOPY-TAB-DIAS-MES.
+000980     02  DATECOPY-DIAS-MES   PIC 9(02) OCCURS 12 TIMES.
+000985 77  DATECOPY-ANO-CALC       PIC 9(04).
+000990 77  DATECOPY-MES-AUX        PIC 9(02).
+001000 77  DATECOPY-RESTO-4        PIC 9(02).
+001010 77  DATECOPY-RESTO-100      PIC 9(02).
+001020 77  DATECOPY-RESTO-400      PIC 9(03).
+001030 77  DATECOPY-QUOC-AUX       PIC 9(06).
+001040 01  DATECOPY-SW-BISSEXTO    PIC X(01) VALUE 'N'.
+001050     88  DATECOPY-ANO-BISSEXTO       VALUE 'S'.
+001060     88  DATECOPY-ANO-NAO-BISSEXTO   VALUE 'N'.
+001070*****************************************************************
+001080* DATA CONVERTIDA PARA O FORMATO JULIANO (AADDD)
+001090*****************************************************************
+001100 77  DATECOPY-DIA-JULIANO    PIC 9(03).
+001110 01  DATECOPY-DATA-JULIANA.
+001120     02  DATECOPY-JUL-ANO    PIC 9(02).
+001130     02  DATECOPY-JUL-DIAS   PIC 9(03).
+001140*****************************************************************
+001150* DATA CONVERTIDA PARA O FORMATO NORTE-AMERICANO (MM/DD/AAAA)
+001160*****************************************************************
+001170 01  DATECOPY-DATA-US.
+001180     02  DATECOPY-US-MES     PIC 9(02).
+001190     02  DATECOPY-US-DIA     PIC 9(02).
+001200     02  DATECOPY-US-ANO     PIC 9(04).
